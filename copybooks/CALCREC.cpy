@@ -0,0 +1,13 @@
+01 CALC-RECORD.
+    *> CR-SEQ-NO IS 1-BASED - 000000 IS NOT A VALID TRANSACTION
+    *> SEQUENCE NUMBER AND IS REJECTED BY CALC'S BATCH RUN.
+    05 CR-SEQ-NO           PIC 9(6).
+    05 CR-A                PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05 CR-B                PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+    05 CR-OPERATOR         PIC X.
+    *> S9(10) COVERS THE WORST CASE OF MULTIPLYING TWO S9(5)V99
+    *> OPERANDS (UP TO 10 INTEGER DIGITS) WITHOUT OVERFLOWING.
+    05 CR-RESULT           PIC S9(10)V99 SIGN IS TRAILING SEPARATE.
+    05 CR-STATUS           PIC X(20).
+    05 CR-AUDIT-TIMESTAMP  PIC X(21).
+    05 CR-AUDIT-USER-ID    PIC X(8).
