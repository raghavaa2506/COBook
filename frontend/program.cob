@@ -1,27 +1,469 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. CALC.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT TRANS-OUT-FILE ASSIGN TO "TRANSOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANSOUT-FS.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CKPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FS.
+    SELECT REPORT-FILE ASSIGN TO "REPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
 DATA DIVISION.
+FILE SECTION.
+FD  TRANS-IN-FILE.
+    COPY CALCREC REPLACING ==CALC-RECORD== BY ==TI-RECORD==.
+
+FD  TRANS-OUT-FILE.
+    COPY CALCREC REPLACING ==CALC-RECORD== BY ==TO-RECORD==.
+
+FD  AUDIT-FILE.
+01  AUDIT-LINE    PIC X(130).
+
+FD  CHECKPOINT-FILE.
+01  CKPT-LINE.
+    05 CKPT-LAST-SEQ    PIC 9(6).
+    05 CKPT-TIMESTAMP   PIC X(21).
+
+FD  REPORT-FILE.
+01  REPORT-LINE   PIC X(80).
+
 WORKING-STORAGE SECTION.
-01 A      PIC 9(3).
-01 B      PIC 9(3).
-01 CH     PIC X.
-01 RES    PIC 9(4).
+    COPY CALCREC.
+
+01 WS-RUN-PARM  PIC X(40).
+01 WS-PARM-TOK1 PIC X(10).
+01 WS-PARM-TOK2 PIC X(20).
+01 WS-PARM-TOK3 PIC X(20).
+01 WS-EOF-SW    PIC X VALUE "N".
+    88 END-OF-TRANS-IN     VALUE "Y".
+01 WS-VALID-OP  PIC X VALUE "N".
+    88 CH-IS-VALID        VALUE "Y".
+01 WS-USER-ID       PIC X(8).
+01 WS-EDIT-A        PIC -(5)9.99.
+01 WS-EDIT-B        PIC -(5)9.99.
+01 WS-EDIT-RES      PIC -(10)9.99.
+01 WS-AUDIT-FS       PIC XX.
+01 WS-TRANSOUT-FS    PIC XX.
+01 WS-CKPT-FS        PIC XX.
+01 WS-SUMTOTAL-OVERFLOW-SW  PIC X VALUE "N".
+    88 SUMTOTAL-OVERFLOWED  VALUE "Y".
+01 WS-RESTART-SEQ    PIC 9(6) VALUE ZERO.
+01 WS-CKPT-INTERVAL  PIC 9(4) VALUE 50.
+01 WS-CKPT-COUNT     PIC 9(4) VALUE ZERO.
+01 WS-RUN-DATE       PIC X(10).
+
+01 WS-SUMMARY.
+    05 SUM-TOTAL-COUNT     PIC 9(6) VALUE ZERO.
+    05 SUM-ADD-COUNT       PIC 9(6) VALUE ZERO.
+    05 SUM-SUB-COUNT       PIC 9(6) VALUE ZERO.
+    05 SUM-MUL-COUNT       PIC 9(6) VALUE ZERO.
+    05 SUM-DIV-COUNT       PIC 9(6) VALUE ZERO.
+    05 SUM-INVALID-COUNT   PIC 9(6) VALUE ZERO.
+    05 SUM-SEQ-REJECT-COUNT PIC 9(6) VALUE ZERO.
+    05 SUM-OVERFLOW-COUNT  PIC 9(6) VALUE ZERO.
+    05 SUM-DIVZERO-COUNT   PIC 9(6) VALUE ZERO.
+    05 SUM-RESULT-TOTAL    PIC S9(15)V99 VALUE ZERO.
+
+01 WS-EDIT-COUNT     PIC ZZZ,ZZ9.
+01 WS-EDIT-TOTAL     PIC -(15)9.99.
+
+LINKAGE SECTION.
+*> RECEIVES THE JCL EXEC PARM (E.G. PARM='BATCH USERID=&SYSUID') THE
+*> WAY A REAL MVS BATCH ADDRESS SPACE PASSES IT - THE OS LOADER GIVES
+*> CONTROL TO THE MAIN PROGRAM AS IF IT HAD BEEN CALLED WITH THIS ONE
+*> PARAMETER. THERE IS NO "COMMAND LINE" IN A BATCH ADDRESS SPACE.
+01 LS-PARM.
+    05 LS-PARM-LEN   PIC S9(4) COMP.
+    05 LS-PARM-DATA  PIC X(40).
 
-PROCEDURE DIVISION.
+PROCEDURE DIVISION USING LS-PARM.
+MAIN-LOGIC.
+    MOVE SPACES TO WS-RUN-PARM.
+    IF LS-PARM-LEN > 0
+        MOVE LS-PARM-DATA(1:LS-PARM-LEN) TO WS-RUN-PARM
+    END-IF.
+    PERFORM PARSE-RUN-PARM.
+
+    IF WS-RUN-PARM(1:5) = "BATCH"
+        PERFORM GET-BATCH-USER-ID
+    ELSE
+        DISPLAY "USER" UPON ENVIRONMENT-NAME
+        ACCEPT WS-USER-ID FROM ENVIRONMENT-VALUE
+        IF WS-USER-ID = SPACES
+            MOVE "UNKNOWN" TO WS-USER-ID
+        END-IF
+    END-IF.
+
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-FS = "35"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+
+    IF WS-RUN-PARM(1:5) = "BATCH"
+        PERFORM BATCH-RUN
+    ELSE
+        PERFORM INTERACTIVE-RUN
+    END-IF.
+
+    CLOSE AUDIT-FILE.
+    STOP RUN.
+
+PARSE-RUN-PARM.
+    UNSTRING WS-RUN-PARM DELIMITED BY ALL SPACES
+        INTO WS-PARM-TOK1 WS-PARM-TOK2 WS-PARM-TOK3
+    END-UNSTRING.
+
+GET-BATCH-USER-ID.
+    MOVE "UNKNOWN" TO WS-USER-ID.
+    IF WS-PARM-TOK2(1:7) = "USERID="
+        MOVE WS-PARM-TOK2(8:8) TO WS-USER-ID
+    ELSE
+        IF WS-PARM-TOK3(1:7) = "USERID="
+            MOVE WS-PARM-TOK3(8:8) TO WS-USER-ID
+        ELSE
+            DISPLAY "WARNING: BATCH PARM HAS NO USERID= - AUDIT TRAIL "
+                "USER ID WILL BE UNKNOWN"
+        END-IF
+    END-IF.
+
+INTERACTIVE-RUN.
+    MOVE ZERO TO CR-SEQ-NO OF CALC-RECORD.
     DISPLAY "Enter first number: ".
-    ACCEPT A.
+    ACCEPT CR-A OF CALC-RECORD.
     DISPLAY "Enter second number: ".
-    ACCEPT B.
-    DISPLAY "Enter operation (+ or -): ".
-    ACCEPT CH.
+    ACCEPT CR-B OF CALC-RECORD.
+    DISPLAY "Enter operation (+, -, *, /): ".
+    ACCEPT CR-OPERATOR OF CALC-RECORD.
+
+    PERFORM CALCULATE-RESULT.
+    PERFORM WRITE-AUDIT-RECORD.
+
+    MOVE CR-RESULT OF CALC-RECORD TO WS-EDIT-RES.
+    DISPLAY "Result: " WS-EDIT-RES.
 
-    IF CH = "+"
-        COMPUTE RES = A + B
+BATCH-RUN.
+    IF WS-PARM-TOK2(1:8) = "RESTART="
+        MOVE WS-PARM-TOK2(9:6) TO WS-RESTART-SEQ
     ELSE
-        COMPUTE RES = A - B
+        IF WS-PARM-TOK3(1:8) = "RESTART="
+            MOVE WS-PARM-TOK3(9:6) TO WS-RESTART-SEQ
+        END-IF
+    END-IF.
+    IF WS-RESTART-SEQ > 0
+        DISPLAY "RESTARTING AFTER SEQUENCE " WS-RESTART-SEQ
     END-IF.
 
-    DISPLAY "Result: " RES.
-    STOP RUN.
+    IF WS-RESTART-SEQ > 0
+        OPEN EXTEND TRANS-OUT-FILE
+        IF WS-TRANSOUT-FS = "35"
+            OPEN OUTPUT TRANS-OUT-FILE
+        END-IF
+        OPEN EXTEND CHECKPOINT-FILE
+        IF WS-CKPT-FS = "35"
+            OPEN OUTPUT CHECKPOINT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT TRANS-OUT-FILE
+        OPEN OUTPUT CHECKPOINT-FILE
+    END-IF.
+
+    OPEN INPUT TRANS-IN-FILE.
+
+    PERFORM UNTIL END-OF-TRANS-IN
+        READ TRANS-IN-FILE
+            AT END
+                MOVE "Y" TO WS-EOF-SW
+            NOT AT END
+                IF CR-SEQ-NO OF TI-RECORD = 0
+                    PERFORM REJECT-ZERO-SEQUENCE
+                ELSE
+                    IF CR-SEQ-NO OF TI-RECORD > WS-RESTART-SEQ
+                        PERFORM PROCESS-ONE-TRANSACTION
+                        PERFORM MAYBE-WRITE-CHECKPOINT
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM.
+
+    CLOSE TRANS-IN-FILE
+    CLOSE TRANS-OUT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+    PERFORM WRITE-SUMMARY-REPORT.
+    PERFORM SET-BATCH-RETURN-CODE.
+
+REJECT-ZERO-SEQUENCE.
+    DISPLAY "INVALID TRANSACTION SEQUENCE NUMBER 000000 - "
+        "RECORD REJECTED (SEQUENCE NUMBERS MUST START AT 1)".
+    MOVE CR-SEQ-NO OF TI-RECORD TO CR-SEQ-NO OF CALC-RECORD
+    MOVE CR-A OF TI-RECORD TO CR-A OF CALC-RECORD
+    MOVE CR-B OF TI-RECORD TO CR-B OF CALC-RECORD
+    MOVE CR-OPERATOR OF TI-RECORD TO CR-OPERATOR OF CALC-RECORD
+    MOVE ZERO TO CR-RESULT OF CALC-RECORD
+    MOVE "REJECTED-SEQ-ZERO" TO CR-STATUS OF CALC-RECORD.
 
+    PERFORM WRITE-AUDIT-RECORD.
+
+    ADD 1 TO SUM-TOTAL-COUNT
+    ADD 1 TO SUM-SEQ-REJECT-COUNT.
+
+PROCESS-ONE-TRANSACTION.
+    MOVE CR-SEQ-NO OF TI-RECORD TO CR-SEQ-NO OF CALC-RECORD
+    MOVE CR-A OF TI-RECORD TO CR-A OF CALC-RECORD
+    MOVE CR-B OF TI-RECORD TO CR-B OF CALC-RECORD
+    MOVE CR-OPERATOR OF TI-RECORD TO CR-OPERATOR OF CALC-RECORD.
+
+    PERFORM CALCULATE-RESULT.
+    PERFORM WRITE-AUDIT-RECORD.
+    PERFORM UPDATE-SUMMARY-COUNTS.
+
+    MOVE CALC-RECORD TO TO-RECORD
+    WRITE TO-RECORD.
+
+UPDATE-SUMMARY-COUNTS.
+    ADD 1 TO SUM-TOTAL-COUNT.
+    EVALUATE TRUE
+        WHEN CR-STATUS OF CALC-RECORD = "INVALID OPERATION"
+            ADD 1 TO SUM-INVALID-COUNT
+        WHEN CR-STATUS OF CALC-RECORD = "OVERFLOW"
+            ADD 1 TO SUM-OVERFLOW-COUNT
+        WHEN CR-STATUS OF CALC-RECORD = "DIVIDE BY ZERO"
+            ADD 1 TO SUM-DIVZERO-COUNT
+        WHEN OTHER
+            ADD CR-RESULT OF CALC-RECORD TO SUM-RESULT-TOTAL
+                ON SIZE ERROR
+                    DISPLAY "CONTROL TOTAL OVERFLOW - SUM-RESULT-TOTAL "
+                        "EXCEEDED CAPACITY"
+                    SET SUMTOTAL-OVERFLOWED TO TRUE
+            END-ADD
+    END-EVALUATE.
+
+    EVALUATE CR-OPERATOR OF CALC-RECORD
+        WHEN "+" ADD 1 TO SUM-ADD-COUNT
+        WHEN "-" ADD 1 TO SUM-SUB-COUNT
+        WHEN "*" ADD 1 TO SUM-MUL-COUNT
+        WHEN "/" ADD 1 TO SUM-DIV-COUNT
+    END-EVALUATE.
+
+MAYBE-WRITE-CHECKPOINT.
+    ADD 1 TO WS-CKPT-COUNT.
+    IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+        MOVE CR-SEQ-NO OF TI-RECORD TO CKPT-LAST-SEQ
+        MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+        WRITE CKPT-LINE
+        MOVE ZERO TO WS-CKPT-COUNT
+    END-IF.
+
+*> WITH OPERANDS BOUNDED TO PIC S9(5)V99 AND CR-RESULT WIDENED TO
+*> PIC S9(10)V99, NO LEGAL +, -, *, OR / COMBINATION CAN ACTUALLY
+*> OVERFLOW CR-RESULT (WORST CASE IS THE DOCUMENTED 9999998000.0001,
+*> WHICH FITS). THE ON SIZE ERROR CLAUSES BELOW ARE RETAINED AS A
+*> DEFENSIVE GUARD AGAINST A FUTURE WIDENING OF CR-A/CR-B THAT ISN'T
+*> MATCHED BY A CORRESPONDING WIDENING OF CR-RESULT - THE "OVERFLOW"
+*> STATUS/COUNT/REPORT LINE THEY DRIVE IS NOT REACHABLE TODAY.
+CALCULATE-RESULT.
+    MOVE ZERO TO CR-RESULT OF CALC-RECORD.
+    MOVE "OK" TO CR-STATUS OF CALC-RECORD.
+    PERFORM VALIDATE-OPERATOR.
+    IF NOT CH-IS-VALID
+        DISPLAY "INVALID OPERATION"
+        MOVE "INVALID OPERATION" TO CR-STATUS OF CALC-RECORD
+    ELSE
+        EVALUATE CR-OPERATOR OF CALC-RECORD
+            WHEN "+"
+                COMPUTE CR-RESULT OF CALC-RECORD =
+                        CR-A OF CALC-RECORD + CR-B OF CALC-RECORD
+                    ON SIZE ERROR
+                        DISPLAY "OVERFLOW ERROR"
+                        MOVE "OVERFLOW" TO CR-STATUS OF CALC-RECORD
+                END-COMPUTE
+            WHEN "-"
+                COMPUTE CR-RESULT OF CALC-RECORD =
+                        CR-A OF CALC-RECORD - CR-B OF CALC-RECORD
+                    ON SIZE ERROR
+                        DISPLAY "OVERFLOW ERROR"
+                        MOVE "OVERFLOW" TO CR-STATUS OF CALC-RECORD
+                END-COMPUTE
+            WHEN "*"
+                COMPUTE CR-RESULT OF CALC-RECORD =
+                        CR-A OF CALC-RECORD * CR-B OF CALC-RECORD
+                    ON SIZE ERROR
+                        DISPLAY "OVERFLOW ERROR"
+                        MOVE "OVERFLOW" TO CR-STATUS OF CALC-RECORD
+                END-COMPUTE
+            WHEN "/"
+                IF CR-B OF CALC-RECORD = 0
+                    DISPLAY "DIVIDE BY ZERO ERROR"
+                    MOVE "DIVIDE BY ZERO" TO CR-STATUS OF CALC-RECORD
+                ELSE
+                    COMPUTE CR-RESULT OF CALC-RECORD =
+                            CR-A OF CALC-RECORD / CR-B OF CALC-RECORD
+                        ON SIZE ERROR
+                            DISPLAY "OVERFLOW ERROR"
+                            MOVE "OVERFLOW" TO CR-STATUS OF CALC-RECORD
+                    END-COMPUTE
+                END-IF
+        END-EVALUATE
+    END-IF.
+
+VALIDATE-OPERATOR.
+    IF CR-OPERATOR OF CALC-RECORD = "+" OR "-" OR "*" OR "/"
+        MOVE "Y" TO WS-VALID-OP
+    ELSE
+        MOVE "N" TO WS-VALID-OP
+    END-IF.
+
+WRITE-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO CR-AUDIT-TIMESTAMP OF CALC-RECORD.
+    MOVE WS-USER-ID TO CR-AUDIT-USER-ID OF CALC-RECORD.
+    MOVE CR-A OF CALC-RECORD TO WS-EDIT-A
+    MOVE CR-B OF CALC-RECORD TO WS-EDIT-B
+    MOVE CR-RESULT OF CALC-RECORD TO WS-EDIT-RES.
+
+    MOVE SPACES TO AUDIT-LINE
+    STRING CR-AUDIT-TIMESTAMP OF CALC-RECORD DELIMITED BY SIZE
+        " USER=" DELIMITED BY SIZE
+        CR-AUDIT-USER-ID OF CALC-RECORD DELIMITED BY SIZE
+        " SEQ=" DELIMITED BY SIZE
+        CR-SEQ-NO OF CALC-RECORD DELIMITED BY SIZE
+        " A=" DELIMITED BY SIZE
+        WS-EDIT-A DELIMITED BY SIZE
+        " B=" DELIMITED BY SIZE
+        WS-EDIT-B DELIMITED BY SIZE
+        " CH=" DELIMITED BY SIZE
+        CR-OPERATOR OF CALC-RECORD DELIMITED BY SIZE
+        " RES=" DELIMITED BY SIZE
+        WS-EDIT-RES DELIMITED BY SIZE
+        " STATUS=" DELIMITED BY SIZE
+        CR-STATUS OF CALC-RECORD DELIMITED BY SIZE
+        INTO AUDIT-LINE
+    END-STRING.
+
+    WRITE AUDIT-LINE.
+
+WRITE-SUMMARY-REPORT.
+    MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+
+    OPEN OUTPUT REPORT-FILE.
+
+    MOVE "CALC BATCH RUN - CONTROL/SUMMARY REPORT" TO REPORT-LINE
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE
+    STRING "RUN DATE (YYYYMMDD): " DELIMITED BY SIZE
+        WS-RUN-DATE DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE
+    WRITE REPORT-LINE.
+
+    MOVE SUM-TOTAL-COUNT TO WS-EDIT-COUNT
+    MOVE SPACES TO REPORT-LINE
+    STRING "TOTAL TRANSACTIONS PROCESSED . . : " DELIMITED BY SIZE
+        WS-EDIT-COUNT DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    MOVE SUM-ADD-COUNT TO WS-EDIT-COUNT
+    MOVE SPACES TO REPORT-LINE
+    STRING "  ADD (+) OPERATIONS . . . . . . : " DELIMITED BY SIZE
+        WS-EDIT-COUNT DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    MOVE SUM-SUB-COUNT TO WS-EDIT-COUNT
+    MOVE SPACES TO REPORT-LINE
+    STRING "  SUBTRACT (-) OPERATIONS . . . . : " DELIMITED BY SIZE
+        WS-EDIT-COUNT DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    MOVE SUM-MUL-COUNT TO WS-EDIT-COUNT
+    MOVE SPACES TO REPORT-LINE
+    STRING "  MULTIPLY (*) OPERATIONS . . . . : " DELIMITED BY SIZE
+        WS-EDIT-COUNT DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    MOVE SUM-DIV-COUNT TO WS-EDIT-COUNT
+    MOVE SPACES TO REPORT-LINE
+    STRING "  DIVIDE (/) OPERATIONS . . . . . : " DELIMITED BY SIZE
+        WS-EDIT-COUNT DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    MOVE SUM-INVALID-COUNT TO WS-EDIT-COUNT
+    MOVE SPACES TO REPORT-LINE
+    STRING "INVALID OPERATION ERRORS . . . . : " DELIMITED BY SIZE
+        WS-EDIT-COUNT DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    MOVE SUM-SEQ-REJECT-COUNT TO WS-EDIT-COUNT
+    MOVE SPACES TO REPORT-LINE
+    STRING "INVALID SEQUENCE NUMBERS . . . . : " DELIMITED BY SIZE
+        WS-EDIT-COUNT DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    MOVE SUM-OVERFLOW-COUNT TO WS-EDIT-COUNT
+    MOVE SPACES TO REPORT-LINE
+    STRING "OVERFLOW ERRORS . . . . . . . . . : " DELIMITED BY SIZE
+        WS-EDIT-COUNT DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    MOVE SUM-DIVZERO-COUNT TO WS-EDIT-COUNT
+    MOVE SPACES TO REPORT-LINE
+    STRING "DIVIDE BY ZERO ERRORS . . . . . . : " DELIMITED BY SIZE
+        WS-EDIT-COUNT DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    MOVE SUM-RESULT-TOTAL TO WS-EDIT-TOTAL
+    MOVE SPACES TO REPORT-LINE
+    STRING "SUM OF ALL RESULT (RES) VALUES. . : " DELIMITED BY SIZE
+        WS-EDIT-TOTAL DELIMITED BY SIZE
+        INTO REPORT-LINE
+    END-STRING
+    WRITE REPORT-LINE.
+
+    IF SUMTOTAL-OVERFLOWED
+        MOVE SPACES TO REPORT-LINE
+        MOVE "*** CONTROL TOTAL OVERFLOWED - RESULT SUM ABOVE IS NOT RELIABLE ***"
+            TO REPORT-LINE
+        WRITE REPORT-LINE
+    END-IF.
+
+    CLOSE REPORT-FILE.
+
+SET-BATCH-RETURN-CODE.
+    IF SUMTOTAL-OVERFLOWED
+        MOVE 8 TO RETURN-CODE
+    ELSE
+        IF SUM-INVALID-COUNT > 0 OR SUM-SEQ-REJECT-COUNT > 0
+                OR SUM-OVERFLOW-COUNT > 0 OR SUM-DIVZERO-COUNT > 0
+            MOVE 4 TO RETURN-CODE
+        ELSE
+            MOVE 0 TO RETURN-CODE
+        END-IF
+    END-IF.
