@@ -0,0 +1,130 @@
+//CALCJOB  JOB (ACCTNO),'MONTH END CALC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*  RUNS THE CALC PROGRAM IN BATCH MODE AGAINST A TRANSACTION
+//*  FILE OF A/B/OPERATOR TRIPLES AND PRODUCES:
+//*    - TRANSOUT  RESULT RECORDS (ONE PER INPUT TRANSACTION)
+//*    - AUDITOUT  APPEND-ONLY AUDIT TRAIL (DATE/TIME, USER, VALUES)
+//*    - CKPTOUT   CHECKPOINT RECORDS FOR RESTART AFTER AN ABEND
+//*    - REPTOUT   END-OF-RUN CONTROL/SUMMARY REPORT
+//*
+//*  CONDITION CODE FROM STEP CALC:
+//*    RC=0  ALL TRANSACTIONS PROCESSED CLEAN
+//*    RC=4  RUN COMPLETED BUT ONE OR MORE TRANSACTIONS WERE
+//*          REJECTED (INVALID OPERATOR, OVERFLOW, OR DIVIDE BY
+//*          ZERO) - SEE REPTOUT FOR COUNTS, TRANSOUT FOR WHICH
+//*          RECORDS
+//*    RC=8  THE SUM-OF-RESULTS CONTROL TOTAL ON REPTOUT OVERFLOWED
+//*          ITS PICTURE - THE COUNTS ARE STILL CORRECT BUT THE
+//*          DOLLAR TOTAL IS NOT; TREAT AS A RECONCILIATION FAILURE
+//*    RC>8  ABEND - JOB STOPPED BEFORE END OF FILE; USE THE LAST
+//*          RECORD ON CKPTOUT AS THE RESTART SEQUENCE NUMBER AND
+//*          RESUBMIT WITH PARM.CALC OVERRIDDEN TO
+//*          'BATCH USERID=&SYSUID RESTART=nnnnnn'
+//*
+//*  THE CALC STEP PARM CARRIES THE SUBMITTING USER ID (VIA THE
+//*  &SYSUID SYSTEM SYMBOL) SO THE AUDIT TRAIL WRITTEN TO AUDITOUT
+//*  RECORDS WHO RAN THE JOB INSTEAD OF "UNKNOWN" - THERE IS NO
+//*  USER ENVIRONMENT VARIABLE IN A BATCH ADDRESS SPACE FOR CALC TO
+//*  FALL BACK ON THE WAY IT DOES WHEN RUN INTERACTIVELY.
+//*******************************************************************
+//*
+//*  TRANSOUT/CKPTOUT/TRANOUT.RELEASED ARE ALLOCATED DISP=NEW EACH
+//*  RUN, SO A ROUTINE RERUN (E.G. THE NEXT DAY'S MONTH-END CLOSE)
+//*  WOULD FAIL AT ALLOCATION WITH A DUPLICATE DATASET NAME UNLESS
+//*  THE PRIOR RUN'S CATALOG ENTRIES ARE CLEARED FIRST. DELETE THEM
+//*  HERE UNCONDITIONALLY; "SET MAXCC = 0" AFTER EACH DELETE ABSORBS
+//*  THE RC=8 IDCAMS RETURNS WHEN A DATASET DOESN'T EXIST YET (E.G.
+//*  THE VERY FIRST RUN, OR AFTER A RESTART LEFT NOTHING TO CLEAN),
+//*  SO THIS STEP NEVER FAILS THE JOB.
+//*******************************************************************
+//DELOLD   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.CALC.TRANOUT
+  SET MAXCC = 0
+  DELETE PROD.CALC.CHECKPT
+  SET MAXCC = 0
+  DELETE PROD.CALC.TRANOUT.RELEASED
+  SET MAXCC = 0
+/*
+//*
+//CALC     EXEC PGM=CALC,PARM='BATCH USERID=&SYSUID'
+//STEPLIB  DD DSN=PROD.CALC.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.CALC.TRANIN,DISP=SHR
+//TRANSOUT DD DSN=PROD.CALC.TRANOUT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//AUDITOUT DD DSN=PROD.CALC.AUDIT,DISP=MOD,
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=130,BLKSIZE=0)
+//CKPTOUT  DD DSN=PROD.CALC.CHECKPT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=0)
+//REPTOUT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//*  ONLY RUN THE POST-PROCESSING/DISTRIBUTION STEP WHEN THE CALC
+//*  STEP CAME BACK CLEAN. IF CALC EITHER REJECTED RECORDS (RC=4),
+//*  OVERFLOWED ITS CONTROL TOTAL (RC=8), OR ABENDED, THIS STEP IS
+//*  BYPASSED SO OPERATIONS CAN REVIEW REPTOUT/CKPTOUT BEFORE
+//*  ANYTHING DOWNSTREAM SEES THE RESULTS.
+//*******************************************************************
+//RELEASE  EXEC PGM=IEBGENER,COND=(0,NE,CALC)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=PROD.CALC.TRANOUT,DISP=SHR
+//SYSUT2   DD DSN=PROD.CALC.TRANOUT.RELEASED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=85,BLKSIZE=0)
+//*
+//*  ALWAYS RUN, EVEN IF CALC REJECTED RECORDS OR ABENDED, SO THE
+//*  CONTROL REPORT REACHES THE OPERATOR/SCHEDULER FOR REVIEW.
+//*******************************************************************
+//NOTIFY   EXEC PGM=IEBGENER,COND=EVEN
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=*.CALC.REPTOUT
+//SYSUT2   DD SYSOUT=*
+//*
+//*  RESTART PROCEDURE AFTER AN ABEND (RC>8 ON STEP CALC - NOTE THIS
+//*  IS FOR A TRUE ABEND, NOT RC=8'S CONTROL-TOTAL OVERFLOW, WHICH
+//*  NEEDS AN OPERATIONS DECISION, NOT A RESTART):
+//*    1. Find the last record written to CKPTOUT - CKPT-LAST-SEQ
+//*       is the sequence number of the last transaction that was
+//*       fully processed and written to TRANSOUT.
+//*    2. Resubmit this job with the CALC step's PARM overridden,
+//*       e.g. via a JCL override or by changing the EXEC card to:
+//*         //CALC   EXEC PGM=CALC,PARM='BATCH USERID=&SYSUID
+//*                 RESTART=001234'
+//*       substituting the CKPT-LAST-SEQ value for 001234.
+//*    3. Bypass the DELOLD step on the resubmission (e.g.
+//*       //DELOLD EXEC PGM=IEFBR14,COND=(0,EQ) or an //*DELOLD
+//*       comment-out) - TRANSOUT and CKPTOUT must survive from the
+//*       aborted run for this restart to have anything to append to.
+//*    4. TRANSOUT and CKPTOUT already exist and are catalogued from
+//*       the aborted run (their abnormal disposition is CATLG, not
+//*       DELETE, for exactly this reason) - override their DISP to
+//*       MOD on the resubmission so CALC's OPEN EXTEND appends to
+//*       them instead of failing on a duplicate NEW dataset:
+//*         //TRANSOUT DD DSN=PROD.CALC.TRANOUT,DISP=MOD
+//*         //CKPTOUT  DD DSN=PROD.CALC.CHECKPT,DISP=MOD
+//*    5. TRANSIN is read in full again; CALC skips every record
+//*       with a sequence number <= the RESTART value instead of
+//*       recomputing it, so TRANSOUT/AUDITOUT/CKPTOUT only pick up
+//*       where the previous run left off.
+//*    6. KNOWN LIMITATION: CKPT-LAST-SEQ only advances every
+//*       WS-CKPT-INTERVAL (50) transactions, so if CALC abended
+//*       after fully processing and writing records past the last
+//*       checkpoint (e.g. checkpointed at 100, abended after 119),
+//*       restarting at 100 re-processes and re-writes 101-119,
+//*       duplicating those records in TRANSOUT/AUDITOUT. Before
+//*       trusting REPTOUT's counts after such a restart, either
+//*       (a) sort/dedupe TRANSOUT and AUDITOUT by sequence number
+//*       and drop the earlier copy of any duplicate, or (b) trim
+//*       TRANSOUT/AUDITOUT back to the CKPT-LAST-SEQ record count
+//*       (e.g. with SORT or IEBGENER plus a record-count limit)
+//*       before resubmitting, so nothing downstream of the restart
+//*       needs to reconcile duplicates itself.
+//*******************************************************************
